@@ -1,12 +1,886 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADDITION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A PIC 9 VALUE 2.
-       01 B PIC 9 VALUE 3.
-       01 C PIC 9.
-
-       PROCEDURE DIVISION.
-           ADD A TO B GIVING C
-           DISPLAY "A + B = " C
-           GOBACK.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ADDITION.
+000300 AUTHOR. R-DUNMORE.
+000400 INSTALLATION. DAYLIGHT SETTLEMENT - BATCH CONTROL GROUP.
+000500 DATE-WRITTEN. 01/04/1998.
+000600 DATE-COMPILED.
+000700 
+000800*------------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*------------------------------------------------------------------
+001100* DATE       INIT DESCRIPTION
+001200* ---------- ---- ---------------------------------------------------
+001300* 04/01/1998 RD   ORIGINAL VERSION - ADDS ONE COMPILED-IN PAIR.
+001400* 08/08/2026 RD   DRIVE FROM A DAILY BATCH FILE OF ADD-PAIRS
+001500*                 (TRANIN) INSTEAD OF COMPILED-IN VALUES.  ONE
+001600*                 ADD-PAIR PER RECORD - SEE COPYBOOK ADDPAIR.
+001700* 08/08/2026 RD   WIDENED A/B/C TO PIC 9(07)V99 AND ADDED ON SIZE
+001800*                 ERROR CHECKING AROUND THE ADD SO A TRUNCATING SUM
+001900*                 IS CAUGHT INSTEAD OF SILENTLY MISCOMPUTED.
+002000* 08/08/2026 RD   REPLACED THE CONSOLE DISPLAY WITH A PRINTED
+002100*                 CONTROL REPORT (HEADINGS, DETAIL LINES, TOTAL).
+002200* 08/08/2026 RD   ADDED NUMERIC/SIGN EDIT ON FIELD A AND FIELD B
+002300*                 AHEAD OF THE ADD, WITH BAD RECORDS ROUTED TO AN
+002400*                 EXCEPTION LISTING RATHER THAN INTO THE TOTALS.
+002500* 08/08/2026 RD   ADDED RECORDS-READ/PROCESSED/REJECTED COUNTS AND
+002600*                 A GRAND TOTAL ACCUMULATOR, DISPLAYED AT EOJ.
+002700* 08/08/2026 RD   ADDED CHECKPOINT/RESTART - SEE ADCHKPT.  A RERUN
+002800*                 OF AN ABENDED JOB PICKS UP AFTER THE LAST
+002900*                 CHECKPOINT RATHER THAN FROM THE TOP OF THE FILE.
+003000* 08/08/2026 RD   ADDED THE AUDIT TRAIL (ADAUDIT) - ONE ROW PER
+003100*                 COMPUTATION WITH RUN-ID AND TIMESTAMP.
+003200* 08/08/2026 RD   ADDED RECONCILIATION AGAINST THE UPSTREAM
+003300*                 CONTROL TOTAL (ADCTOT) AT END OF JOB.
+003400* 08/08/2026 RD   ADDED THE GENERAL LEDGER EXTRACT (ADEXTR) SO
+003500*                 THE GL FEED JOB NO LONGER RE-KEYS THE REPORT.
+003600* 08/08/2026 RD   ADDED THE ADPARM CONTROL CARD FOR RUN-ID, CHECK-
+003700*                 POINT INTERVAL AND THE FALLBACK ADD-PAIR, SO
+003800*                 OPERATIONS NO LONGER NEEDS A RECOMPILE TO CHANGE
+003900*                 WHAT A GIVEN RUN ADDS.
+004000* 08/08/2026 RD   WIDENED THE DETAIL LINE MONEY FIELDS TO MATCH -
+004100*                 THEY WERE STILL SIX DIGITS WIDE AND TRUNCATING
+004200*                 ON THE PRINTED REPORT.  ADDED A TIME OF DAY TO
+004300*                 THE REPORT HEADING ALONGSIDE THE RUN DATE.
+004400* 08/08/2026 RD   CHKPTOUT IS NOW REOPENED AND CLEARED AT NORMAL
+004500*                 EOJ SO A CLEAN NEXT-DAY RUN DOES NOT MISTAKE A
+004600*                 PRIOR RUN'S CHECKPOINT FOR A RESTART.  RPTOUT,
+004700*                 EXCPRPT, AUDITF AND GLEXTR ARE NOW OPENED EXTEND
+004800*                 RATHER THAN OUTPUT WHEN THE RUN IS A RESTART, SO
+004900*                 A RESTARTED RUN DOES NOT THROW AWAY THE PRIOR
+005000*                 PARTIAL RUN'S OUTPUT.  THE CHECKPOINT INTERVAL
+005100*                 FROM ADPARM IS NOW VALIDATED BEFORE USE.  CHKPTIN
+005200*                 NOW SHARES THE ADCHKPT COPYBOOK WITH CHKPTOUT
+005300*                 INSTEAD OF A HAND-TYPED DUPLICATE LAYOUT, AND THE
+005400*                 STATUS OF THE CHKPTOUT OPEN IS NOW CHECKED.
+005500* 08/08/2026 RD   WIDENED SUM-LABEL AND EXCP-SEQ SO THE RECONCILI-
+005600*                 ATION STATUS AND LARGE SEQUENCE NUMBERS NO LONGER
+005700*                 TRUNCATE ON PRINT.  ADCHKPT-REC NOW ALSO CARRIES
+005800*                 RECORDS-PROCESSED AND RECORDS-REJECTED SO THOSE
+005900*                 COUNTS SURVIVE A RESTART.  THE FALLBACK ADD-PAIR
+006000*                 PATH NO LONGER FALLS THROUGH A SECOND READ OF
+006100*                 TRANIN AFTER END OF FILE.
+006200* 08/08/2026 RD   ADCHKPT-REC NOW ALSO CARRIES PAGE-COUNT AND LINE-
+006300*                 COUNT, RESTORED ON RESTART, AND THE REPORT/
+006400*                 EXCEPTION HEADINGS ARE NO LONGER REWRITTEN ON A
+006500*                 RESTART - A RESTARTED RUN CONTINUES APPENDING
+006600*                 UNDER THE LAST PAGE ALREADY ON THE FILE INSTEAD OF
+006700*                 STARTING A DUPLICATE PAGE 1.
+006800
+006900* REMARKS.
+007000*     SETTLES ONE DAYS WORTH OF ADD-PAIRS FROM THE TRANIN FILE.
+007100*     FOR EACH VALID PAIR, COMPUTES FIELD C = FIELD A + FIELD B
+007200*     AND PRINTS A DETAIL LINE ON THE CONTROL REPORT.
+007300*     EACH COMPUTATION IS ALSO LOGGED TO THE AUDIT TRAIL
+007400*     AND EXTRACTED FOR THE GENERAL LEDGER FEED JOB.
+007500*     THE RUNS GRAND TOTAL IS RECONCILED AGAINST THE EXTERNAL
+007600*     CONTROL TOTAL AT END OF JOB.
+007700 
+007800 ENVIRONMENT DIVISION.
+007900 CONFIGURATION SECTION.
+008000 SOURCE-COMPUTER. IBM-370.
+008100 OBJECT-COMPUTER. IBM-370.
+008200 SPECIAL-NAMES.
+008300     C01 IS TOP-OF-PAGE.
+008400 
+008500 INPUT-OUTPUT SECTION.
+008600 FILE-CONTROL.
+008700     SELECT TRANIN
+008800         ASSIGN TO TRANIN
+008900         ORGANIZATION IS SEQUENTIAL.
+009000 
+009100     SELECT RPTOUT
+009200         ASSIGN TO RPTOUT
+009300         ORGANIZATION IS LINE SEQUENTIAL.
+009400 
+009500     SELECT EXCPRPT
+009600         ASSIGN TO EXCPRPT
+009700         ORGANIZATION IS LINE SEQUENTIAL.
+009800 
+009900     SELECT OPTIONAL CHKPTIN
+010000         ASSIGN TO CHKPTF
+010100         ORGANIZATION IS SEQUENTIAL
+010200         FILE STATUS IS AD-CHKPTIN-STATUS.
+010300 
+010400     SELECT OPTIONAL CHKPTOUT
+010500         ASSIGN TO CHKPTF
+010600         ORGANIZATION IS SEQUENTIAL
+010700         FILE STATUS IS AD-CHKPTOUT-STATUS.
+010800 
+010900     SELECT AUDITF
+011000         ASSIGN TO AUDITF
+011100         ORGANIZATION IS SEQUENTIAL.
+011200 
+011300     SELECT OPTIONAL CTLTOTF
+011400         ASSIGN TO CTLTOTF
+011500         ORGANIZATION IS SEQUENTIAL
+011600         FILE STATUS IS AD-CTLTOTF-STATUS.
+011700 
+011800     SELECT GLEXTR
+011900         ASSIGN TO GLEXTR
+012000         ORGANIZATION IS SEQUENTIAL.
+012100 
+012200     SELECT OPTIONAL CTLCARD
+012300         ASSIGN TO CTLCARD
+012400         ORGANIZATION IS SEQUENTIAL
+012500         FILE STATUS IS AD-CTLCARD-STATUS.
+012600 
+012700 DATA DIVISION.
+012800 FILE SECTION.
+012900 
+013000 FD  TRANIN
+013100     RECORDING MODE IS F
+013200     RECORD CONTAINS 80 CHARACTERS
+013300     LABEL RECORDS ARE STANDARD.
+013400     COPY ADDPAIR.
+013500 
+013600 FD  RPTOUT
+013700     RECORD CONTAINS 132 CHARACTERS
+013800     LABEL RECORDS ARE STANDARD.
+013900 01  RPT-LINE                        PIC X(132).
+014000 
+014100 FD  EXCPRPT
+014200     RECORD CONTAINS 132 CHARACTERS
+014300     LABEL RECORDS ARE STANDARD.
+014400 01  EXCP-LINE                       PIC X(132).
+014500 
+014600 FD  CHKPTIN
+014700     RECORDING MODE IS F
+014800     RECORD CONTAINS 80 CHARACTERS
+014900     LABEL RECORDS ARE STANDARD.
+015000     COPY ADCHKPT.
+015100 
+015200 FD  CHKPTOUT
+015300     RECORDING MODE IS F
+015400     RECORD CONTAINS 80 CHARACTERS
+015500     LABEL RECORDS ARE STANDARD.
+015600     COPY ADCHKPT.
+015700 
+015800 FD  AUDITF
+015900     RECORDING MODE IS F
+016000     RECORD CONTAINS 80 CHARACTERS
+016100     LABEL RECORDS ARE STANDARD.
+016200     COPY ADAUDIT.
+016300 
+016400 FD  CTLTOTF
+016500     RECORDING MODE IS F
+016600     RECORD CONTAINS 80 CHARACTERS
+016700     LABEL RECORDS ARE STANDARD.
+016800     COPY ADCTOT.
+016900 
+017000 FD  GLEXTR
+017100     RECORDING MODE IS F
+017200     RECORD CONTAINS 80 CHARACTERS
+017300     LABEL RECORDS ARE STANDARD.
+017400     COPY ADEXTR.
+017500 
+017600 FD  CTLCARD
+017700     RECORDING MODE IS F
+017800     RECORD CONTAINS 80 CHARACTERS
+017900     LABEL RECORDS ARE STANDARD.
+018000     COPY ADPARM.
+018100 
+018200 WORKING-STORAGE SECTION.
+018300 
+018400*------------------------------------------------------------------
+018500* FIELD A, FIELD B AND THE COMPUTED RESULT FIELD C
+018600* WIDENED FROM PIC 9 TO PIC 9(07)V99 TO HOLD REAL
+018700* TRANSACTION DOLLAR AMOUNTS WITHOUT TRUNCATION.
+018800*------------------------------------------------------------------
+018900 01  AD-ADD-FIELDS.
+019000     05  AD-A                        PIC 9(07)V99 VALUE ZERO.
+019100     05  AD-B                        PIC 9(07)V99 VALUE ZERO.
+019200     05  AD-C                        PIC 9(07)V99 VALUE ZERO.
+019300 
+019400*------------------------------------------------------------------
+019500* RUN PARAMETERS - LOADED FROM THE ADPARM CONTROL CARD AT
+019600* 1200-READ-CTLCARD.  DEFAULTED HERE IN CASE CTLCARD IS NOT
+019700* SUPPLIED FOR THE RUN.
+019800*------------------------------------------------------------------
+019900 01  AD-RUN-PARMS.
+020000     05  AD-RUN-ID                   PIC X(08) VALUE 'ADDITION'.
+020100     05  AD-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 00100.
+020200     05  AD-DEFAULT-A                PIC 9(07)V99 VALUE ZERO.
+020300     05  AD-DEFAULT-B                PIC 9(07)V99 VALUE ZERO.
+020400 
+020500*------------------------------------------------------------------
+020600* FILE STATUS CODES FOR THE OPTIONAL FILES - TESTED AFTER EACH
+020700* OPEN SO A MISSING OPTIONAL FILE DOES NOT ABEND THE RUN.
+020800*------------------------------------------------------------------
+020900 01  AD-FILE-STATUSES.
+021000     05  AD-CTLCARD-STATUS           PIC X(02) VALUE "00".
+021100     05  AD-CHKPTIN-STATUS           PIC X(02) VALUE "00".
+021200     05  AD-CHKPTOUT-STATUS          PIC X(02) VALUE "00".
+021300     05  AD-CTLTOTF-STATUS           PIC X(02) VALUE "00".
+021400 
+021500*------------------------------------------------------------------
+021600* SWITCHES
+021700*------------------------------------------------------------------
+021800 77  AD-EOF-SW                       PIC X(01) VALUE 'N'.
+021900     88  AD-EOF                      VALUE 'Y'.
+022000 77  AD-CTLCARD-EOF-SW                PIC X(01) VALUE 'N'.
+022100     88  AD-CTLCARD-EOF              VALUE 'Y'.
+022200 77  AD-CHKPT-EOF-SW                  PIC X(01) VALUE 'N'.
+022300     88  AD-CHKPT-EOF                VALUE 'Y'.
+022400 77  AD-CTLTOT-EOF-SW                 PIC X(01) VALUE 'N'.
+022500     88  AD-CTLTOT-EOF               VALUE 'Y'.
+022600 77  AD-VALID-SW                      PIC X(01) VALUE 'Y'.
+022700     88  AD-RECORD-VALID             VALUE 'Y'.
+022800     88  AD-RECORD-INVALID           VALUE 'N'.
+022900 77  AD-OVERFLOW-SW                   PIC X(01) VALUE 'N'.
+023000     88  AD-OVERFLOW                 VALUE 'Y'.
+023100 77  AD-RESTART-SW                    PIC X(01) VALUE 'N'.
+023200     88  AD-RESTART-RUN              VALUE 'Y'.
+023300 77  AD-CHKPTOUT-OPEN-SW              PIC X(01) VALUE 'N'.
+023400     88  AD-CHKPTOUT-OPEN            VALUE 'Y'.
+023500 77  AD-CHKPTIN-FOUND-SW              PIC X(01) VALUE 'N'.
+023600     88  AD-CHKPTIN-FOUND            VALUE 'Y'.
+023700 77  AD-CTLTOTF-FOUND-SW              PIC X(01) VALUE 'N'.
+023800     88  AD-CTLTOTF-FOUND            VALUE 'Y'.
+023900 77  AD-RECONCILE-SW                  PIC X(02) VALUE 'NA'.
+024000     88  AD-RECONCILE-MATCH          VALUE 'OK'.
+024100     88  AD-RECONCILE-MISMATCH       VALUE 'NO'.
+024200     88  AD-RECONCILE-NOT-DONE       VALUE 'NA'.
+024300 
+024400*------------------------------------------------------------------
+024500* RECORD COUNTS AND GRAND-TOTAL ACCUMULATOR FOR THE RUN
+024600*------------------------------------------------------------------
+024700 77  AD-RECORDS-READ                 PIC 9(09) COMP VALUE ZERO.
+024800 77  AD-RECORDS-PROCESSED            PIC 9(09) COMP VALUE ZERO.
+024900 77  AD-RECORDS-REJECTED             PIC 9(09) COMP VALUE ZERO.
+025000 77  AD-RESTART-SKIP-COUNT           PIC 9(09) COMP VALUE ZERO.
+025100 77  AD-GRAND-TOTAL-C                PIC 9(09)V99 VALUE ZERO.
+025200 77  AD-EXPECTED-TOTAL               PIC 9(09)V99 VALUE ZERO.
+025300 
+025400*------------------------------------------------------------------
+025500* REPORT PAGE / LINE CONTROL
+025600*------------------------------------------------------------------
+025700 77  AD-LINE-COUNT                   PIC 9(03) COMP VALUE ZERO.
+025800 77  AD-PAGE-COUNT                   PIC 9(05) COMP VALUE ZERO.
+025900 77  AD-MAX-LINES-PER-PAGE           PIC 9(03) COMP VALUE 060.
+026000 77  AD-EXCP-LINE-COUNT              PIC 9(05) COMP VALUE ZERO.
+026100 
+026200*------------------------------------------------------------------
+026300* SYSTEM DATE AND TIME, USED FOR THE REPORT HEADING
+026400* AND FOR THE AUDIT TRAIL TIMESTAMP
+026500*------------------------------------------------------------------
+026600 01  AD-SYSTEM-DATE.
+026700     05  AD-SYS-YY                   PIC 9(02).
+026800     05  AD-SYS-MM                   PIC 9(02).
+026900     05  AD-SYS-DD                   PIC 9(02).
+027000 01  AD-SYSTEM-TIME.
+027100     05  AD-SYS-HH                   PIC 9(02).
+027200     05  AD-SYS-MN                   PIC 9(02).
+027300     05  AD-SYS-SS                   PIC 9(02).
+027400     05  AD-SYS-HS                   PIC 9(02).
+027500 01  AD-TIMESTAMP                    PIC X(26).
+027600 01  AD-HDG-DATE                     PIC X(10).
+027700 01  AD-HDG-TIME                     PIC X(08).
+027800 
+027900*------------------------------------------------------------------
+028000* PRINT LINE LAYOUTS FOR RPTOUT
+028100*------------------------------------------------------------------
+028200 01  AD-HDG1.
+028300     05  FILLER                      PIC X(01) VALUE SPACE.
+028400     05  FILLER                      PIC X(38)
+028500             VALUE 'ADDITION - DAILY ADD-PAIR CONTROL RPT'.
+028600     05  FILLER                      PIC X(11) VALUE 'RUN DATE: '.
+028700     05  HDG1-DATE                   PIC X(10).
+028800     05  FILLER                      PIC X(03) VALUE SPACES.
+028900     05  FILLER                      PIC X(11) VALUE 'RUN TIME: '.
+029000     05  HDG1-TIME                   PIC X(08).
+029100     05  FILLER                      PIC X(03) VALUE SPACES.
+029200     05  FILLER                      PIC X(06) VALUE 'PAGE: '.
+029300     05  HDG1-PAGE                   PIC ZZZZ9.
+029400 
+029500 01  AD-HDG2.
+029600     05  FILLER                      PIC X(06) VALUE SPACES.
+029700     05  FILLER                      PIC X(12) VALUE 'FIELD A'.
+029800     05  FILLER                      PIC X(12) VALUE 'FIELD B'.
+029900     05  FILLER                      PIC X(12) VALUE 'RESULT C'.
+030000 
+030100 01  AD-DETAIL-LINE.
+030200     05  FILLER                      PIC X(06) VALUE SPACES.
+030300     05  DTL-A                       PIC Z,ZZZ,ZZ9.99.
+030400     05  FILLER                      PIC X(02) VALUE SPACES.
+030500     05  DTL-B                       PIC Z,ZZZ,ZZ9.99.
+030600     05  FILLER                      PIC X(02) VALUE SPACES.
+030700     05  DTL-C                       PIC Z,ZZZ,ZZ9.99.
+030800 
+030900 01  AD-TOTAL-LINE.
+031000     05  FILLER                      PIC X(06) VALUE SPACES.
+031100     05  FILLER                      PIC X(20)
+031200             VALUE 'CONTROL TOTAL (C)  :'.
+031300     05  TOT-C                       PIC ZZZ,ZZZ,ZZ9.99.
+031400 
+031500 01  AD-SUMMARY-LINE.
+031600     05  FILLER                      PIC X(06) VALUE SPACES.
+031700     05  SUM-LABEL                   PIC X(45).
+031800     05  SUM-VALUE                   PIC ZZZ,ZZZ,ZZ9.99.
+031900 
+032000*------------------------------------------------------------------
+032100* PRINT LINE LAYOUTS FOR EXCPRPT
+032200*------------------------------------------------------------------
+032300 01  AD-EXCP-HDG.
+032400     05  FILLER                      PIC X(01) VALUE SPACE.
+032500     05  FILLER                      PIC X(40)
+032600             VALUE 'ADDITION - ADD-PAIR EXCEPTION LISTING'.
+032700     05  FILLER                      PIC X(11) VALUE SPACES.
+032800     05  EXCP-HDG-DATE               PIC X(10).
+032900 
+033000 01  AD-EXCP-LINE.
+033100     05  FILLER                      PIC X(06) VALUE SPACES.
+033200     05  EXCP-SEQ                    PIC ZZZ,ZZZ,ZZ9.
+033300     05  FILLER                      PIC X(03) VALUE SPACES.
+033400     05  EXCP-A                      PIC X(10).
+033500     05  FILLER                      PIC X(02) VALUE SPACES.
+033600     05  EXCP-B                      PIC X(10).
+033700     05  FILLER                      PIC X(02) VALUE SPACES.
+033800     05  EXCP-REASON                 PIC X(30).
+033900 
+034000 PROCEDURE DIVISION.
+034100 
+034200*------------------------------------------------------------------
+034300* 0000-MAINLINE
+034400* DRIVES THE ENTIRE RUN.
+034500*------------------------------------------------------------------
+034600 0000-MAINLINE.
+034700     PERFORM 1000-INITIALIZE-RTN THRU 1000-EXIT.
+034800     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+034900         UNTIL AD-EOF.
+035000     PERFORM 8000-RECONCILE-RTN THRU 8000-EXIT.
+035100     PERFORM 9000-TERMINATE-RTN THRU 9000-EXIT.
+035200     GOBACK.
+035300 
+035400*------------------------------------------------------------------
+035500* 1000-INITIALIZE-RTN
+035600* OPENS ALL FILES AND PRIMES THE READ.
+035700*------------------------------------------------------------------
+035800 1000-INITIALIZE-RTN.
+035900     ACCEPT AD-SYSTEM-DATE FROM DATE.
+036000     ACCEPT AD-SYSTEM-TIME FROM TIME.
+036100     STRING
+036200         '20' AD-SYS-YY '-' AD-SYS-MM '-' AD-SYS-DD
+036300         ' ' AD-SYS-HH ':' AD-SYS-MN ':' AD-SYS-SS
+036400         DELIMITED BY SIZE INTO AD-TIMESTAMP
+036500     END-STRING.
+036600     STRING
+036700         AD-SYS-MM '/' AD-SYS-DD '/' '20' AD-SYS-YY
+036800         DELIMITED BY SIZE INTO AD-HDG-DATE
+036900     END-STRING.
+037000     STRING
+037100         AD-SYS-HH ':' AD-SYS-MN ':' AD-SYS-SS
+037200         DELIMITED BY SIZE INTO AD-HDG-TIME
+037300     END-STRING.
+037400     MOVE AD-HDG-DATE TO HDG1-DATE.
+037500     MOVE AD-HDG-TIME TO HDG1-TIME.
+037600     MOVE AD-HDG-DATE TO EXCP-HDG-DATE.
+037700     PERFORM 1100-OPEN-FILES THRU 1100-EXIT.
+037800     PERFORM 1200-READ-CTLCARD THRU 1200-EXIT.
+037900     PERFORM 1300-CHECK-CHECKPOINT THRU 1300-EXIT.
+038000     PERFORM 1360-OPEN-OUTPUT-FILES THRU 1360-EXIT.
+038100     IF NOT AD-RESTART-RUN
+038200         PERFORM 1500-WRITE-RPT-HEADING THRU 1500-EXIT
+038300         PERFORM 1600-WRITE-EXCP-HEADING THRU 1600-EXIT
+038400     END-IF.
+038500     IF AD-RESTART-RUN
+038600         PERFORM 1400-SKIP-PROCESSED-RECS THRU 1400-EXIT
+038700     END-IF.
+038800     PERFORM 2100-READ-TRAN-REC THRU 2100-EXIT.
+038900     IF AD-EOF AND NOT AD-RESTART-RUN
+039000         PERFORM 1700-CHECK-FALLBACK-PAIR THRU 1700-EXIT
+039100     END-IF.
+039200 1000-EXIT.
+039300     EXIT.
+039400 
+039500*------------------------------------------------------------------
+039600* 1100-OPEN-FILES
+039700* OPENS THE INPUT TRANSACTION FILE.  RPTOUT, EXCPRPT,
+039800* AUDITF AND GLEXTR ARE NOT OPENED HERE - WHETHER THEY ARE OPENED
+039900* OUTPUT OR EXTEND DEPENDS ON WHETHER THIS IS A RESTART, WHICH
+040000* IS NOT KNOWN UNTIL 1300-CHECK-CHECKPOINT HAS RUN.  SEE
+040100* 1360-OPEN-OUTPUT-FILES.
+040200*------------------------------------------------------------------
+040300 1100-OPEN-FILES.
+040400     OPEN INPUT TRANIN.
+040500 1100-EXIT.
+040600     EXIT.
+040700 
+040800*------------------------------------------------------------------
+040900* 1200-READ-CTLCARD
+041000* READS THE OPTIONAL ADPARM CONTROL CARD.  WHEN IT
+041100* IS NOT SUPPLIED, THE COMPILED-IN DEFAULTS IN AD-RUN-PARMS
+041200* STAND, SO A RUN WITH NO CONTROL CARD BEHAVES AS BEFORE.  A
+041300* SUPPLIED CHECKPOINT INTERVAL OF ZERO (OR BLANK) IS TREATED THE
+041400* SAME WAY - 2800-CHECKPOINT-CHECK DIVIDES BY THIS INTERVAL, SO
+041500* THE COMPILED-IN DEFAULT IS KEPT RATHER THAN LETTING A BAD CARD
+041600* ABEND THE RUN.
+041700*------------------------------------------------------------------
+041800 1200-READ-CTLCARD.
+041900     OPEN INPUT CTLCARD.
+042000     IF AD-CTLCARD-STATUS NOT = '00'
+042100         CLOSE CTLCARD
+042200         GO TO 1200-EXIT
+042300     END-IF.
+042400     READ CTLCARD
+042500         AT END SET AD-CTLCARD-EOF TO TRUE
+042600     END-READ.
+042700     IF NOT AD-CTLCARD-EOF
+042800         MOVE ADPARM-RUN-ID TO AD-RUN-ID
+042900         IF ADPARM-CHECKPOINT-INTERVAL > ZERO
+043000             MOVE ADPARM-CHECKPOINT-INTERVAL
+043100                 TO AD-CHECKPOINT-INTERVAL
+043200         END-IF
+043300         MOVE ADPARM-DEFAULT-A TO AD-DEFAULT-A
+043400         MOVE ADPARM-DEFAULT-B TO AD-DEFAULT-B
+043500     END-IF.
+043600     CLOSE CTLCARD.
+043700 1200-EXIT.
+043800     EXIT.
+043900 
+044000*------------------------------------------------------------------
+044100* 1300-CHECK-CHECKPOINT
+044200* LOOKS FOR AN EXISTING CHECKPOINT FILE LEFT BY AN
+044300* ABENDED PRIOR RUN.  THE CHECKPOINT FILE IS AN APPEND-ONLY LOG, SO
+044400* THE LAST RECORD ON IT HOLDS THE CURRENT POSITION AND TOTAL.
+044500*------------------------------------------------------------------
+044600 1300-CHECK-CHECKPOINT.
+044700     OPEN INPUT CHKPTIN.
+044800     IF AD-CHKPTIN-STATUS = '00'
+044900         PERFORM 1350-READ-CHKPT-REC THRU 1350-EXIT
+045000             UNTIL AD-CHKPT-EOF
+045100         CLOSE CHKPTIN
+045200         IF AD-CHKPTIN-FOUND
+045300             SET AD-RESTART-RUN TO TRUE
+045400             MOVE ADCHKPT-LAST-REC-READ OF CHKPTIN
+045500                 TO AD-RESTART-SKIP-COUNT
+045600             MOVE ADCHKPT-GRAND-TOTAL OF CHKPTIN
+045700                 TO AD-GRAND-TOTAL-C
+045800             MOVE ADCHKPT-RECORDS-PROCESSED OF CHKPTIN
+045900                 TO AD-RECORDS-PROCESSED
+046000             MOVE ADCHKPT-RECORDS-REJECTED OF CHKPTIN
+046100                 TO AD-RECORDS-REJECTED
+046200             MOVE ADCHKPT-PAGE-COUNT OF CHKPTIN
+046300                 TO AD-PAGE-COUNT
+046400             MOVE ADCHKPT-LINE-COUNT OF CHKPTIN
+046500                 TO AD-LINE-COUNT
+046600         END-IF
+046700     ELSE
+046800         CLOSE CHKPTIN
+046900     END-IF.
+047000     IF AD-RESTART-RUN
+047100         OPEN EXTEND CHKPTOUT
+047200     ELSE
+047300         OPEN OUTPUT CHKPTOUT
+047400     END-IF.
+047500     IF AD-CHKPTOUT-STATUS = '00'
+047600         SET AD-CHKPTOUT-OPEN TO TRUE
+047700     ELSE
+047800         DISPLAY 'ADDITION - CHKPTF OPEN FOR OUTPUT FAILED, '
+047900             'STATUS = ' AD-CHKPTOUT-STATUS
+048000         DISPLAY 'ADDITION - NO CHECKPOINTS WILL BE WRITTEN '
+048100             'FOR THIS RUN'
+048200     END-IF.
+048300 1300-EXIT.
+048400     EXIT.
+048500 
+048600*------------------------------------------------------------------
+048700* 1360-OPEN-OUTPUT-FILES
+048800* OPENS THE REPORT, EXCEPTION, AUDIT AND GENERAL
+048900* LEDGER EXTRACT FILES NOW THAT AD-RESTART-RUN IS KNOWN.  ON A
+049000* RESTART THESE ARE OPENED EXTEND SO THE PRIOR, ABENDED RUN'S
+049100* PARTIAL OUTPUT IS KEPT RATHER THAN BEING TRUNCATED AWAY.
+049200*
+049300* NOTE - RESTART ONLY REPOSITIONS TRANIN AS OF THE LAST CHECKPOINT
+049400* (SEE 1400-SKIP-PROCESSED-RECS), NOT AS OF THE POINT OF ABEND, SO
+049500* ANY RECORD PROCESSED BETWEEN THE LAST CHECKPOINT AND THE ABEND IS
+049600* REPROCESSED AND ITS DETAIL/AUDIT/GL-EXTRACT ROWS ARE APPENDED A
+049700* SECOND TIME.  THE GRAND TOTAL ITSELF IS UNAFFECTED BECAUSE IT IS
+049800* RESTORED FROM THE SAME CHECKPOINT, NOT RECOMPUTED FROM THE
+049900* DUPLICATED ROWS.  FOR A RUN WHERE GLEXTR FEEDS A DOWNSTREAM
+050000* LEDGER THAT CANNOT TOLERATE DUPLICATE POSTINGS, SET THE CONTROL
+050100* CARD'S CHECKPOINT INTERVAL TO 1 SO THE DUPLICATION WINDOW NEVER
+050200* EXCEEDS ONE RECORD.
+050300*------------------------------------------------------------------
+050400 1360-OPEN-OUTPUT-FILES.
+050500     IF AD-RESTART-RUN
+050600         OPEN EXTEND RPTOUT
+050700         OPEN EXTEND EXCPRPT
+050800         OPEN EXTEND AUDITF
+050900         OPEN EXTEND GLEXTR
+051000     ELSE
+051100         OPEN OUTPUT RPTOUT
+051200         OPEN OUTPUT EXCPRPT
+051300         OPEN OUTPUT AUDITF
+051400         OPEN OUTPUT GLEXTR
+051500     END-IF.
+051600 1360-EXIT.
+051700     EXIT.
+051800 
+051900 1350-READ-CHKPT-REC.
+052000     READ CHKPTIN
+052100         AT END SET AD-CHKPT-EOF TO TRUE
+052200     END-READ.
+052300     IF NOT AD-CHKPT-EOF
+052400         SET AD-CHKPTIN-FOUND TO TRUE
+052500     END-IF.
+052600 1350-EXIT.
+052700     EXIT.
+052800 
+052900*------------------------------------------------------------------
+053000* 1400-SKIP-PROCESSED-RECS
+053100* ON RESTART, RE-READS AND DISCARDS THE
+053200* RECORDS ALREADY ACCOUNTED FOR BY THE LAST CHECKPOINT SO THEY
+053300* ARE NOT DOUBLE-COUNTED INTO THE GRAND TOTAL.
+053400*------------------------------------------------------------------
+053500 1400-SKIP-PROCESSED-RECS.
+053600     PERFORM 1450-SKIP-ONE-REC THRU 1450-EXIT
+053700         UNTIL AD-EOF
+053800         OR AD-RECORDS-READ NOT LESS THAN AD-RESTART-SKIP-COUNT.
+053900 1400-EXIT.
+054000     EXIT.
+054100 
+054200 1450-SKIP-ONE-REC.
+054300     READ TRANIN
+054400         AT END SET AD-EOF TO TRUE
+054500     END-READ.
+054600     IF NOT AD-EOF
+054700         ADD 1 TO AD-RECORDS-READ
+054800     END-IF.
+054900 1450-EXIT.
+055000     EXIT.
+055100 
+055200*------------------------------------------------------------------
+055300* 1500-WRITE-RPT-HEADING
+055400*------------------------------------------------------------------
+055500 1500-WRITE-RPT-HEADING.
+055600     ADD 1 TO AD-PAGE-COUNT.
+055700     MOVE AD-PAGE-COUNT TO HDG1-PAGE.
+055800     WRITE RPT-LINE FROM AD-HDG1 AFTER ADVANCING PAGE.
+055900     WRITE RPT-LINE FROM AD-HDG2 AFTER ADVANCING 2 LINES.
+056000     MOVE ZERO TO AD-LINE-COUNT.
+056100 1500-EXIT.
+056200     EXIT.
+056300 
+056400*------------------------------------------------------------------
+056500* 1600-WRITE-EXCP-HEADING
+056600*------------------------------------------------------------------
+056700 1600-WRITE-EXCP-HEADING.
+056800     WRITE EXCP-LINE FROM AD-EXCP-HDG AFTER ADVANCING PAGE.
+056900 1600-EXIT.
+057000     EXIT.
+057100 
+057200*------------------------------------------------------------------
+057300* 1700-CHECK-FALLBACK-PAIR
+057400* TRANIN CAME BACK EMPTY AND THIS IS NOT A
+057500* RESTART.  IF THE ADPARM CONTROL CARD SUPPLIED A FALLBACK
+057600* ADD-PAIR, PROCESS IT AS A SINGLE SYNTHETIC RECORD SO A ONE-OFF
+057700* RUN CAN STILL SETTLE A PAIR WITHOUT A TRANSACTION FILE.
+057800*------------------------------------------------------------------
+057900 1700-CHECK-FALLBACK-PAIR.
+058000     IF AD-DEFAULT-A > ZERO OR AD-DEFAULT-B > ZERO
+058100         MOVE AD-DEFAULT-A TO ADDPAIR-A
+058200         MOVE AD-DEFAULT-B TO ADDPAIR-B
+058300         ADD 1 TO AD-RECORDS-READ
+058400         PERFORM 2050-PROCESS-ONE-REC THRU 2050-EXIT
+058500     END-IF.
+058600 1700-EXIT.
+058700     EXIT.
+058800
+058900*------------------------------------------------------------------
+059000* 2000-PROCESS-RECORDS
+059100* MAIN PROCESSING LOOP.  CALLED ONCE PER INPUT
+059200* RECORD UNTIL TRANIN IS EXHAUSTED.
+059300*------------------------------------------------------------------
+059400 2000-PROCESS-RECORDS.
+059500     ADD 1 TO AD-RECORDS-READ.
+059600     PERFORM 2050-PROCESS-ONE-REC THRU 2050-EXIT.
+059700     PERFORM 2100-READ-TRAN-REC THRU 2100-EXIT.
+059800 2000-EXIT.
+059900     EXIT.
+060000
+060100*------------------------------------------------------------------
+060200* 2050-PROCESS-ONE-REC
+060300* VALIDATES, COMPUTES AND WRITES THE OUTPUT FOR ONE
+060400* ADD-PAIR ALREADY MOVED INTO ADDPAIR-REC, AND TAKES THE
+060500* CHECKPOINT.  SHARED BY 2000-PROCESS-RECORDS AND
+060600* 1700-CHECK-FALLBACK-PAIR SO THE FALLBACK SYNTHETIC RECORD DOES
+060700* NOT FALL THROUGH A READ OF A TRANIN THAT HAS ALREADY HIT AT END.
+060800*------------------------------------------------------------------
+060900 2050-PROCESS-ONE-REC.
+061000     PERFORM 2200-VALIDATE-TRAN-REC THRU 2200-EXIT.
+061100     IF AD-RECORD-VALID
+061200         PERFORM 2300-COMPUTE-ADD THRU 2300-EXIT
+061300         IF NOT AD-OVERFLOW
+061400             PERFORM 2400-WRITE-RPT-DETAIL THRU 2400-EXIT
+061500             PERFORM 2500-WRITE-AUDIT-REC THRU 2500-EXIT
+061600             PERFORM 2600-WRITE-EXTRACT-REC THRU 2600-EXIT
+061700             ADD AD-C TO AD-GRAND-TOTAL-C
+061800             ADD 1 TO AD-RECORDS-PROCESSED
+061900         ELSE
+062000             MOVE 'RESULT OVERFLOWED FIELD C' TO EXCP-REASON
+062100             PERFORM 2700-WRITE-EXCEPTION-REC THRU 2700-EXIT
+062200         END-IF
+062300     ELSE
+062400         PERFORM 2700-WRITE-EXCEPTION-REC THRU 2700-EXIT
+062500     END-IF.
+062600     PERFORM 2800-CHECKPOINT-CHECK THRU 2800-EXIT.
+062700 2050-EXIT.
+062800     EXIT.
+062900 
+063000*------------------------------------------------------------------
+063100* 2100-READ-TRAN-REC
+063200*------------------------------------------------------------------
+063300 2100-READ-TRAN-REC.
+063400     READ TRANIN
+063500         AT END SET AD-EOF TO TRUE
+063600     END-READ.
+063700 2100-EXIT.
+063800     EXIT.
+063900 
+064000*------------------------------------------------------------------
+064100* 2200-VALIDATE-TRAN-REC
+064200* FIELD A AND FIELD B MUST BE NUMERIC.  THE TEST IS
+064300* REQUIRED BECAUSE THE BYTES CAME FROM A FLAT FILE AND MAY NOT BE
+064400* NUMERIC AT ALL.  THERE IS NO SEPARATE NEGATIVE-VALUE TEST - BOTH
+064500* FIELDS ARE UNSIGNED PIC 9 ITEMS, SO A STORED VALUE CAN NEVER BE
+064600* LESS THAN ZERO.
+064700*------------------------------------------------------------------
+064800 2200-VALIDATE-TRAN-REC.
+064900     SET AD-RECORD-VALID TO TRUE.
+065000     MOVE SPACES TO EXCP-REASON.
+065100     IF ADDPAIR-A IS NOT NUMERIC
+065200         SET AD-RECORD-INVALID TO TRUE
+065300         MOVE 'FIELD A NOT NUMERIC' TO EXCP-REASON
+065400     END-IF.
+065500     IF AD-RECORD-VALID
+065600         IF ADDPAIR-B IS NOT NUMERIC
+065700             SET AD-RECORD-INVALID TO TRUE
+065800             MOVE 'FIELD B NOT NUMERIC' TO EXCP-REASON
+065900         END-IF
+066000     END-IF.
+066100     IF AD-RECORD-VALID
+066200         MOVE ADDPAIR-A TO AD-A
+066300         MOVE ADDPAIR-B TO AD-B
+066400     END-IF.
+066500 2200-EXIT.
+066600     EXIT.
+066700 
+066800*------------------------------------------------------------------
+066900* 2300-COMPUTE-ADD
+067000* ADD WITH AN EXPLICIT SIZE-ERROR CHECK SO A SUM
+067100* THAT WOULD OVERFLOW FIELD C IS CAUGHT RATHER THAN TRUNCATED.
+067200*------------------------------------------------------------------
+067300 2300-COMPUTE-ADD.
+067400     MOVE 'N' TO AD-OVERFLOW-SW.
+067500     ADD AD-A TO AD-B GIVING AD-C
+067600         ON SIZE ERROR
+067700             SET AD-OVERFLOW TO TRUE
+067800     END-ADD.
+067900 2300-EXIT.
+068000     EXIT.
+068100 
+068200*------------------------------------------------------------------
+068300* 2400-WRITE-RPT-DETAIL
+068400*------------------------------------------------------------------
+068500 2400-WRITE-RPT-DETAIL.
+068600     MOVE AD-A TO DTL-A.
+068700     MOVE AD-B TO DTL-B.
+068800     MOVE AD-C TO DTL-C.
+068900     IF AD-LINE-COUNT NOT LESS THAN AD-MAX-LINES-PER-PAGE
+069000         PERFORM 1500-WRITE-RPT-HEADING THRU 1500-EXIT
+069100     END-IF.
+069200     WRITE RPT-LINE FROM AD-DETAIL-LINE AFTER ADVANCING 1 LINE.
+069300     ADD 1 TO AD-LINE-COUNT.
+069400 2400-EXIT.
+069500     EXIT.
+069600 
+069700*------------------------------------------------------------------
+069800* 2500-WRITE-AUDIT-REC
+069900*------------------------------------------------------------------
+070000 2500-WRITE-AUDIT-REC.
+070100     MOVE AD-RUN-ID TO ADAUDIT-RUN-ID.
+070200     MOVE AD-TIMESTAMP TO ADAUDIT-TIMESTAMP.
+070300     MOVE AD-RECORDS-READ TO ADAUDIT-SEQ-NO.
+070400     MOVE AD-A TO ADAUDIT-A.
+070500     MOVE AD-B TO ADAUDIT-B.
+070600     MOVE AD-C TO ADAUDIT-C.
+070700     WRITE ADAUDIT-REC.
+070800 2500-EXIT.
+070900     EXIT.
+071000 
+071100*------------------------------------------------------------------
+071200* 2600-WRITE-EXTRACT-REC
+071300*------------------------------------------------------------------
+071400 2600-WRITE-EXTRACT-REC.
+071500     MOVE AD-RECORDS-READ TO ADEXTR-KEY.
+071600     MOVE AD-A TO ADEXTR-A.
+071700     MOVE AD-B TO ADEXTR-B.
+071800     MOVE AD-C TO ADEXTR-C.
+071900     WRITE ADEXTR-REC.
+072000 2600-EXIT.
+072100     EXIT.
+072200 
+072300*------------------------------------------------------------------
+072400* 2700-WRITE-EXCEPTION-REC
+072500*------------------------------------------------------------------
+072600 2700-WRITE-EXCEPTION-REC.
+072700     ADD 1 TO AD-RECORDS-REJECTED.
+072800     MOVE AD-RECORDS-READ TO EXCP-SEQ.
+072900     MOVE ADDPAIR-A-X TO EXCP-A.
+073000     MOVE ADDPAIR-B-X TO EXCP-B.
+073100     WRITE EXCP-LINE FROM AD-EXCP-LINE AFTER ADVANCING 1 LINE.
+073200     ADD 1 TO AD-EXCP-LINE-COUNT.
+073300 2700-EXIT.
+073400     EXIT.
+073500 
+073600*------------------------------------------------------------------
+073700* 2800-CHECKPOINT-CHECK
+073800* EVERY AD-CHECKPOINT-INTERVAL RECORDS, WRITES
+073900* A CHECKPOINT SO A RERUN AFTER AN ABEND CAN RESTART FROM HERE.
+074000*------------------------------------------------------------------
+074100 2800-CHECKPOINT-CHECK.
+074200     IF FUNCTION MOD (AD-RECORDS-READ, AD-CHECKPOINT-INTERVAL) = 0
+074300         PERFORM 2900-WRITE-CHECKPOINT-REC THRU 2900-EXIT
+074400     END-IF.
+074500 2800-EXIT.
+074600     EXIT.
+074700 
+074800*------------------------------------------------------------------
+074900* 2900-WRITE-CHECKPOINT-REC
+075000* SKIPPED WHEN CHKPTOUT FAILED TO OPEN (SEE
+075100* 1300-CHECK-CHECKPOINT) SO A MISSING CHECKPOINT FILE DOES NOT
+075200* ABEND THE RUN.
+075300*------------------------------------------------------------------
+075400 2900-WRITE-CHECKPOINT-REC.
+075500     IF AD-CHKPTOUT-OPEN
+075600         MOVE AD-RECORDS-READ TO ADCHKPT-LAST-REC-READ OF CHKPTOUT
+075700         MOVE AD-GRAND-TOTAL-C TO ADCHKPT-GRAND-TOTAL OF CHKPTOUT
+075800         MOVE AD-RUN-ID TO ADCHKPT-RUN-ID OF CHKPTOUT
+075900         MOVE AD-RECORDS-PROCESSED
+076000             TO ADCHKPT-RECORDS-PROCESSED OF CHKPTOUT
+076100         MOVE AD-RECORDS-REJECTED
+076200             TO ADCHKPT-RECORDS-REJECTED OF CHKPTOUT
+076300         MOVE AD-PAGE-COUNT TO ADCHKPT-PAGE-COUNT OF CHKPTOUT
+076400         MOVE AD-LINE-COUNT TO ADCHKPT-LINE-COUNT OF CHKPTOUT
+076500         WRITE ADCHKPT-REC OF CHKPTOUT
+076600     END-IF.
+076700 2900-EXIT.
+076800     EXIT.
+076900 
+077000*------------------------------------------------------------------
+077100* 8000-RECONCILE-RTN
+077200* COMPARES THE ACCUMULATED GRAND TOTAL AGAINST THE
+077300* EXTERNAL CONTROL TOTAL SUPPLIED BY THE UPSTREAM SYSTEM, WHEN
+077400* ONE WAS SUPPLIED FOR THIS RUN.
+077500*------------------------------------------------------------------
+077600 8000-RECONCILE-RTN.
+077700     OPEN INPUT CTLTOTF.
+077800     IF AD-CTLTOTF-STATUS NOT = '00'
+077900         CLOSE CTLTOTF
+078000         GO TO 8000-EXIT
+078100     END-IF.
+078200     READ CTLTOTF
+078300         AT END SET AD-CTLTOT-EOF TO TRUE
+078400     END-READ.
+078500     IF NOT AD-CTLTOT-EOF
+078600         SET AD-CTLTOTF-FOUND TO TRUE
+078700         MOVE ADCTOT-EXPECTED-TOTAL TO AD-EXPECTED-TOTAL
+078800         IF AD-EXPECTED-TOTAL = AD-GRAND-TOTAL-C
+078900             SET AD-RECONCILE-MATCH TO TRUE
+079000         ELSE
+079100             SET AD-RECONCILE-MISMATCH TO TRUE
+079200         END-IF
+079300     END-IF.
+079400     CLOSE CTLTOTF.
+079500 8000-EXIT.
+079600     EXIT.
+079700 
+079800*------------------------------------------------------------------
+079900* 9000-TERMINATE-RTN
+080000* WRITES THE END-OF-JOB SUMMARY, DISPLAYS IT TO THE
+080100* CONSOLE FOR THE OPERATOR, AND CLOSES ALL FILES.
+080200*------------------------------------------------------------------
+080300 9000-TERMINATE-RTN.
+080400     PERFORM 9100-WRITE-RPT-TOTALS THRU 9100-EXIT.
+080500     PERFORM 9200-CLOSE-FILES THRU 9200-EXIT.
+080600     DISPLAY 'ADDITION - RUN ' AD-RUN-ID ' COMPLETE'.
+080700     DISPLAY 'RECORDS READ      = ' AD-RECORDS-READ.
+080800     DISPLAY 'RECORDS PROCESSED = ' AD-RECORDS-PROCESSED.
+080900     DISPLAY 'RECORDS REJECTED  = ' AD-RECORDS-REJECTED.
+081000     DISPLAY 'GRAND TOTAL (C)   = ' AD-GRAND-TOTAL-C.
+081100     IF AD-RECONCILE-MATCH
+081200         DISPLAY 'RECONCILIATION    = MATCH'
+081300     ELSE
+081400         IF AD-RECONCILE-MISMATCH
+081500             DISPLAY 'RECONCILIATION    = MISMATCH - EXPECTED '
+081600                 AD-EXPECTED-TOTAL
+081700         ELSE
+081800             DISPLAY 'RECONCILIATION    = NOT PERFORMED - NO '
+081900                 'CONTROL TOTAL SUPPLIED'
+082000         END-IF
+082100     END-IF.
+082200 9000-EXIT.
+082300     EXIT.
+082400 
+082500*------------------------------------------------------------------
+082600* 9100-WRITE-RPT-TOTALS
+082700*------------------------------------------------------------------
+082800 9100-WRITE-RPT-TOTALS.
+082900     MOVE AD-GRAND-TOTAL-C TO TOT-C.
+083000     WRITE RPT-LINE FROM AD-TOTAL-LINE AFTER ADVANCING 2 LINES.
+083100     MOVE 'RECORDS READ                  :' TO SUM-LABEL.
+083200     MOVE AD-RECORDS-READ TO SUM-VALUE.
+083300     WRITE RPT-LINE FROM AD-SUMMARY-LINE AFTER ADVANCING 2 LINES.
+083400     MOVE 'RECORDS PROCESSED             :' TO SUM-LABEL.
+083500     MOVE AD-RECORDS-PROCESSED TO SUM-VALUE.
+083600     WRITE RPT-LINE FROM AD-SUMMARY-LINE AFTER ADVANCING 1 LINE.
+083700     MOVE 'RECORDS REJECTED              :' TO SUM-LABEL.
+083800     MOVE AD-RECORDS-REJECTED TO SUM-VALUE.
+083900     WRITE RPT-LINE FROM AD-SUMMARY-LINE AFTER ADVANCING 1 LINE.
+084000     IF AD-RECONCILE-MATCH
+084100         MOVE 'RECONCILIATION STATUS         : MATCH'
+084200             TO SUM-LABEL
+084300         MOVE ZERO TO SUM-VALUE
+084400         WRITE RPT-LINE FROM AD-SUMMARY-LINE
+084500             AFTER ADVANCING 1 LINE
+084600     ELSE
+084700         IF AD-RECONCILE-MISMATCH
+084800             MOVE 'RECONCILIATION STATUS         : MISMATCH'
+084900                 TO SUM-LABEL
+085000             MOVE AD-EXPECTED-TOTAL TO SUM-VALUE
+085100             WRITE RPT-LINE FROM AD-SUMMARY-LINE
+085200                 AFTER ADVANCING 1 LINE
+085300         ELSE
+085400             MOVE 'RECONCILIATION STATUS         : NOT PERFORMED'
+085500                 TO SUM-LABEL
+085600             MOVE ZERO TO SUM-VALUE
+085700             WRITE RPT-LINE FROM AD-SUMMARY-LINE
+085800                 AFTER ADVANCING 1 LINE
+085900         END-IF
+086000     END-IF.
+086100 9100-EXIT.
+086200     EXIT.
+086300 
+086400*------------------------------------------------------------------
+086500* 9200-CLOSE-FILES
+086600* ON A NORMAL COMPLETION CHKPTOUT IS REOPENED OUTPUT AND
+086700* IMMEDIATELY CLOSED, WHICH CLEARS IT BACK TO AN EMPTY FILE.
+086800* THIS RUN'S CHECKPOINT LOG HAS DONE ITS JOB AND MUST NOT BE
+086900* MISTAKEN BY THE NEXT RUN FOR A PRIOR RUN'S ABEND - A LEFTOVER
+087000* CHECKPOINT WOULD WRONGLY TURN A FRESH RUN INTO A RESTART.
+087100* THIS PARAGRAPH IS ONLY REACHED ON A NORMAL EOJ, SO A RUN THAT
+087200* ABENDS STILL LEAVES ITS CHECKPOINT IN PLACE FOR THE RESTART.
+087300*------------------------------------------------------------------
+087400 9200-CLOSE-FILES.
+087500     CLOSE TRANIN.
+087600     CLOSE RPTOUT.
+087700     CLOSE EXCPRPT.
+087800     CLOSE AUDITF.
+087900     CLOSE GLEXTR.
+088000     IF AD-CHKPTOUT-OPEN
+088100         CLOSE CHKPTOUT
+088200         OPEN OUTPUT CHKPTOUT
+088300         CLOSE CHKPTOUT
+088400     END-IF.
+088500 9200-EXIT.
+088600     EXIT.
