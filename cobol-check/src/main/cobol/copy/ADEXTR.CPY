@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------
+000200* ADEXTR - GENERAL LEDGER EXTRACT RECORD
+000300* ONE RECORD PER COMPUTATION, PICKED UP BY THE GL FEED JOB.
+000400*----------------------------------------------------------------
+000500 01  ADEXTR-REC.
+000600     05  ADEXTR-KEY                 PIC 9(09).
+000700     05  ADEXTR-A                   PIC 9(07)V99.
+000800     05  ADEXTR-B                   PIC 9(07)V99.
+000900     05  ADEXTR-C                   PIC 9(07)V99.
+001000     05  FILLER                     PIC X(44).
