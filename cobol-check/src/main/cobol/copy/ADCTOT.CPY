@@ -0,0 +1,8 @@
+000100*----------------------------------------------------------------
+000200* ADCTOT - EXTERNAL CONTROL TOTAL RECORD
+000300* ONE RECORD CONTAINING THE TOTAL THE UPSTREAM SYSTEM EXPECTS
+000400* ADDITION TO PRODUCE FOR THE DAY, FOR RECONCILIATION.
+000500*----------------------------------------------------------------
+000600 01  ADCTOT-REC.
+000700     05  ADCTOT-EXPECTED-TOTAL      PIC 9(09)V99.
+000800     05  FILLER                     PIC X(69).
