@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------------
+000200* ADCHKPT - CHECKPOINT RECORD
+000300* ONE RECORD WRITTEN EVERY N TRANSACTIONS (SEE ADPARM).  ON
+000400* RESTART, ADDITION READS THIS FILE TO THE LAST RECORD AND
+000500* RESUMES FROM THE SAVED POSITION AND GRAND TOTAL.
+000600*----------------------------------------------------------------
+000700 01  ADCHKPT-REC.
+000800     05  ADCHKPT-LAST-REC-READ      PIC 9(09).
+000900     05  ADCHKPT-GRAND-TOTAL        PIC 9(09)V99.
+001000     05  ADCHKPT-RUN-ID             PIC X(08).
+001010     05  ADCHKPT-RECORDS-PROCESSED  PIC 9(09).
+001020     05  ADCHKPT-RECORDS-REJECTED   PIC 9(09).
+001030     05  ADCHKPT-PAGE-COUNT         PIC 9(05).
+001040     05  ADCHKPT-LINE-COUNT         PIC 9(03).
+001100     05  FILLER                     PIC X(26).
