@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------
+000200* ADPARM - RUN PARAMETER / CONTROL CARD RECORD
+000300* READ ONCE AT THE START OF THE RUN.  LETS OPERATIONS CHANGE THE
+000400* RUN-ID, THE CHECKPOINT FREQUENCY, AND THE FALLBACK ADD-PAIR
+000500* USED WHEN THE TRANSACTION FILE IS EMPTY, WITHOUT A RECOMPILE.
+000600*----------------------------------------------------------------
+000700 01  ADPARM-REC.
+000800     05  ADPARM-RUN-ID              PIC X(08).
+000900     05  ADPARM-CHECKPOINT-INTERVAL PIC 9(05).
+001000     05  ADPARM-DEFAULT-A           PIC 9(07)V99.
+001100     05  ADPARM-DEFAULT-B           PIC 9(07)V99.
+001200     05  FILLER                     PIC X(49).
