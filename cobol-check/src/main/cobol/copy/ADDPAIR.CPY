@@ -0,0 +1,11 @@
+000100*----------------------------------------------------------------
+000200* ADDPAIR - DAILY ADD-PAIR TRANSACTION RECORD
+000300* ONE INPUT PAIR (FIELD A, FIELD B) PER RECORD.  80-BYTE FIXED
+000400* RECORD, CONSISTENT WITH THE OTHER ADDITION INTERFACE FILES.
+000500*----------------------------------------------------------------
+000600 01  ADDPAIR-REC.
+000700     05  ADDPAIR-A                  PIC 9(07)V99.
+000800     05  ADDPAIR-A-X REDEFINES ADDPAIR-A PIC X(09).
+000900     05  ADDPAIR-B                  PIC 9(07)V99.
+001000     05  ADDPAIR-B-X REDEFINES ADDPAIR-B PIC X(09).
+001100     05  FILLER                     PIC X(62).
