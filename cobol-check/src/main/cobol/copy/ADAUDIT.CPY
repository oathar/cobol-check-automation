@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------------
+000200* ADAUDIT - AUDIT TRAIL RECORD
+000300* ONE RECORD WRITTEN FOR EVERY COMPUTATION ADDITION PERFORMS,
+000400* SO THE DAYS WORK CAN BE RECONSTRUCTED FOR AUDIT REVIEW.
+000500*----------------------------------------------------------------
+000600 01  ADAUDIT-REC.
+000700     05  ADAUDIT-RUN-ID             PIC X(08).
+000800     05  ADAUDIT-TIMESTAMP          PIC X(26).
+000900     05  ADAUDIT-SEQ-NO             PIC 9(09).
+001000     05  ADAUDIT-A                  PIC 9(07)V99.
+001100     05  ADAUDIT-B                  PIC 9(07)V99.
+001200     05  ADAUDIT-C                  PIC 9(07)V99.
+001300     05  FILLER                     PIC X(10).
